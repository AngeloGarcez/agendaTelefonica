@@ -0,0 +1,367 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT AGENDA-FILE ASSIGN TO AGENDA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TELEFONE-AGENDA
+               ALTERNATE RECORD KEY IS NOME-AGENDA WITH DUPLICATES
+               FILE STATUS IS WS-AGENDA-STATUS.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-REGISTRO.
+           COPY AGDATRAN.
+
+       FD  AGENDA-FILE.
+       01  AGENDA-REGISTRO.
+           COPY AGDAREC.
+
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-REGISTRO.
+           COPY AGDAAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS              PIC X(2).
+       01  WS-AGENDA-STATUS             PIC X(2).
+       01  WS-AUDITORIA-STATUS          PIC X(2).
+       01  WS-FIM-TRANSACOES            PIC X(1) VALUE 'N'.
+           88  FIM-TRANSACOES           VALUE 'S'.
+
+       01  WS-JA-CADASTRADO             PIC X(1) VALUE 'N'.
+           88  JA-CADASTRADO            VALUE 'S'.
+
+       01  WS-TELEFONE-VALIDO           PIC X(1).
+           88  TELEFONE-VALIDO          VALUE 'S'.
+       01  WS-TELEFONE-VERIFICACAO      PIC X(15).
+       01  WS-TAM-TELEFONE              PIC 9(2).
+       01  WS-QTD-ESPACOS-TEL           PIC 9(2).
+       01  WS-I                         PIC 9(2).
+
+       01  WS-NOME-VALIDO                PIC X(1).
+           88  NOME-VALIDO               VALUE 'S'.
+       01  WS-QTD-VIRGULAS                PIC 9(2).
+
+       01  WS-CONTADORES.
+           05  WS-QTD-ACEITOS           PIC 9(7) VALUE ZERO.
+           05  WS-QTD-REJEITADOS        PIC 9(7) VALUE ZERO.
+           05  WS-QTD-LIDOS             PIC 9(7) VALUE ZERO.
+
+       01  WS-OPERADOR-ID               PIC X(10) VALUE "BATCH".
+       01  WS-DATA-HORA-ATUAL           PIC X(21).
+
+       01  WS-AUD-ACAO                  PIC X(1).
+       01  WS-AUD-NOME-ANTES            PIC X(30).
+       01  WS-AUD-TELEFONE-ANTES        PIC X(15).
+       01  WS-AUD-NOME-DEPOIS           PIC X(30).
+       01  WS-AUD-TELEFONE-DEPOIS       PIC X(15).
+
+       PROCEDURE DIVISION.
+       MAIN-BATCH.
+           PERFORM ABRIR-ARQUIVOS-BATCH.
+           PERFORM PROCESSAR-TRANSACAO
+               UNTIL FIM-TRANSACOES.
+           PERFORM FECHAR-ARQUIVOS-BATCH.
+           PERFORM EXIBIR-RESUMO-BATCH.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS-BATCH.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Erro ao abrir arquivo de transações: "
+                   WS-TRANS-STATUS
+               MOVE 'S' TO WS-FIM-TRANSACOES
+           ELSE
+               OPEN I-O AGENDA-FILE
+               IF WS-AGENDA-STATUS = "35"
+                   OPEN OUTPUT AGENDA-FILE
+                   CLOSE AGENDA-FILE
+                   OPEN I-O AGENDA-FILE
+               END-IF
+
+               OPEN EXTEND AUDITORIA-FILE
+               IF WS-AUDITORIA-STATUS = "35"
+                   OPEN OUTPUT AUDITORIA-FILE
+                   CLOSE AUDITORIA-FILE
+                   OPEN EXTEND AUDITORIA-FILE
+               END-IF
+
+               PERFORM LER-PROXIMA-TRANSACAO
+           END-IF.
+
+       FECHAR-ARQUIVOS-BATCH.
+           CLOSE TRANS-FILE.
+           CLOSE AGENDA-FILE.
+           CLOSE AUDITORIA-FILE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DATA-HORA-ATUAL(1:14) TO AUD-DATA-HORA.
+           MOVE WS-OPERADOR-ID TO AUD-OPERADOR.
+           MOVE WS-AUD-ACAO TO AUD-ACAO.
+           MOVE WS-AUD-NOME-ANTES TO AUD-NOME-ANTES.
+           MOVE WS-AUD-TELEFONE-ANTES TO AUD-TELEFONE-ANTES.
+           MOVE WS-AUD-NOME-DEPOIS TO AUD-NOME-DEPOIS.
+           MOVE WS-AUD-TELEFONE-DEPOIS TO AUD-TELEFONE-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+       LER-PROXIMA-TRANSACAO.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'S' TO WS-FIM-TRANSACOES
+               NOT AT END
+                   ADD 1 TO WS-QTD-LIDOS
+           END-READ.
+
+       PROCESSAR-TRANSACAO.
+           EVALUATE TRUE
+               WHEN TRANS-INCLUIR
+                   PERFORM INCLUIR-CONTATO-BATCH
+               WHEN TRANS-ALTERAR
+                   PERFORM ALTERAR-CONTATO-BATCH
+               WHEN TRANS-EXCLUIR
+                   PERFORM EXCLUIR-CONTATO-BATCH
+               WHEN OTHER
+                   DISPLAY "Código de transação inválido: "
+                       TRANS-ACAO
+                   ADD 1 TO WS-QTD-REJEITADOS
+           END-EVALUATE.
+           PERFORM LER-PROXIMA-TRANSACAO.
+
+       VALIDAR-TELEFONE-BATCH.
+           MOVE 'S' TO WS-TELEFONE-VALIDO.
+           MOVE ZERO TO WS-QTD-ESPACOS-TEL.
+           INSPECT WS-TELEFONE-VERIFICACAO TALLYING
+               WS-QTD-ESPACOS-TEL FOR TRAILING SPACE.
+           COMPUTE WS-TAM-TELEFONE = 15 - WS-QTD-ESPACOS-TEL.
+
+           IF WS-TAM-TELEFONE < 10
+               MOVE 'N' TO WS-TELEFONE-VALIDO
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-TAM-TELEFONE
+                   IF WS-TELEFONE-VERIFICACAO(WS-I:1) NOT NUMERIC
+                       MOVE 'N' TO WS-TELEFONE-VALIDO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       VALIDAR-NOME-BATCH.
+           MOVE 'S' TO WS-NOME-VALIDO.
+           MOVE ZERO TO WS-QTD-VIRGULAS.
+           INSPECT TRANS-NOME TALLYING WS-QTD-VIRGULAS FOR ALL ",".
+           IF WS-QTD-VIRGULAS > 0
+               MOVE 'N' TO WS-NOME-VALIDO
+           END-IF.
+
+       INCLUIR-CONTATO-BATCH.
+           PERFORM VALIDAR-NOME-BATCH.
+           MOVE TRANS-TELEFONE TO WS-TELEFONE-VERIFICACAO.
+           PERFORM VALIDAR-TELEFONE-BATCH.
+           IF NOT NOME-VALIDO
+               DISPLAY "Rejeitado (nome com vírgula): "
+                   TRANS-NOME
+               ADD 1 TO WS-QTD-REJEITADOS
+           ELSE
+               IF NOT TELEFONE-VALIDO
+                   DISPLAY "Rejeitado (telefone inválido): "
+                       TRANS-TELEFONE
+                   ADD 1 TO WS-QTD-REJEITADOS
+               ELSE
+                   MOVE TRANS-NOME TO NOME-AGENDA
+                   READ AGENDA-FILE KEY IS NOME-AGENDA
+                       INVALID KEY
+                           MOVE 'N' TO WS-JA-CADASTRADO
+                       NOT INVALID KEY
+                           MOVE 'S' TO WS-JA-CADASTRADO
+                   END-READ
+                   IF JA-CADASTRADO
+                       DISPLAY "Rejeitado (nome já cadastrado): "
+                           TRANS-NOME
+                       ADD 1 TO WS-QTD-REJEITADOS
+                   ELSE
+                       MOVE TRANS-NOME TO NOME-AGENDA
+                       MOVE TRANS-TELEFONE TO TELEFONE-AGENDA
+                       WRITE AGENDA-REGISTRO
+                           INVALID KEY
+                               DISPLAY "Rejeitado (já cadastrado): "
+                                   TRANS-TELEFONE
+                               ADD 1 TO WS-QTD-REJEITADOS
+                           NOT INVALID KEY
+                               ADD 1 TO WS-QTD-ACEITOS
+                               MOVE 'I' TO WS-AUD-ACAO
+                               MOVE SPACES TO WS-AUD-NOME-ANTES
+                               MOVE SPACES TO WS-AUD-TELEFONE-ANTES
+                               MOVE NOME-AGENDA TO WS-AUD-NOME-DEPOIS
+                               MOVE TELEFONE-AGENDA
+                                   TO WS-AUD-TELEFONE-DEPOIS
+                               PERFORM REGISTRAR-AUDITORIA
+                       END-WRITE
+                   END-IF
+               END-IF
+           END-IF.
+
+       ALTERAR-CONTATO-BATCH.
+           PERFORM VALIDAR-NOME-BATCH.
+           MOVE TRANS-TELEFONE TO TELEFONE-AGENDA.
+           READ AGENDA-FILE
+               INVALID KEY
+                   DISPLAY "Rejeitado (não encontrado): "
+                       TRANS-TELEFONE
+                   ADD 1 TO WS-QTD-REJEITADOS
+           END-READ.
+           IF WS-AGENDA-STATUS NOT = "00"
+               CONTINUE
+           ELSE IF NOT NOME-VALIDO
+               DISPLAY "Rejeitado (nome com vírgula): "
+                   TRANS-NOME
+               ADD 1 TO WS-QTD-REJEITADOS
+           ELSE
+               MOVE NOME-AGENDA TO WS-AUD-NOME-ANTES
+               MOVE TELEFONE-AGENDA TO WS-AUD-TELEFONE-ANTES
+
+               MOVE 'N' TO WS-JA-CADASTRADO
+               IF TRANS-NOME NOT = WS-AUD-NOME-ANTES
+                   MOVE TRANS-NOME TO NOME-AGENDA
+                   READ AGENDA-FILE KEY IS NOME-AGENDA
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE 'S' TO WS-JA-CADASTRADO
+                   END-READ
+                   MOVE WS-AUD-NOME-ANTES TO NOME-AGENDA
+                   MOVE WS-AUD-TELEFONE-ANTES TO TELEFONE-AGENDA
+               END-IF
+
+               IF JA-CADASTRADO
+                   DISPLAY "Rejeitado (nome já cadastrado): "
+                       TRANS-NOME
+                   ADD 1 TO WS-QTD-REJEITADOS
+               ELSE
+                   IF TRANS-TELEFONE-NOVO = SPACES
+                       MOVE TRANS-NOME TO NOME-AGENDA
+                       REWRITE AGENDA-REGISTRO
+                           INVALID KEY
+                               DISPLAY
+                                   "Rejeitado (erro ao alterar): "
+                                   TRANS-TELEFONE
+                               ADD 1 TO WS-QTD-REJEITADOS
+                           NOT INVALID KEY
+                               ADD 1 TO WS-QTD-ACEITOS
+                               MOVE 'A' TO WS-AUD-ACAO
+                               MOVE NOME-AGENDA TO WS-AUD-NOME-DEPOIS
+                               MOVE TELEFONE-AGENDA
+                                   TO WS-AUD-TELEFONE-DEPOIS
+                               PERFORM REGISTRAR-AUDITORIA
+                       END-REWRITE
+                   ELSE
+                       MOVE TRANS-TELEFONE-NOVO
+                           TO WS-TELEFONE-VERIFICACAO
+                       PERFORM VALIDAR-TELEFONE-BATCH
+                       IF NOT TELEFONE-VALIDO
+                           DISPLAY "Rejeitado (telefone inválido): "
+                               TRANS-TELEFONE-NOVO
+                           ADD 1 TO WS-QTD-REJEITADOS
+                       ELSE
+                           MOVE 'N' TO WS-JA-CADASTRADO
+                           IF TRANS-TELEFONE-NOVO
+                                   NOT = WS-AUD-TELEFONE-ANTES
+                               MOVE TRANS-TELEFONE-NOVO
+                                   TO TELEFONE-AGENDA
+                               READ AGENDA-FILE
+                                   INVALID KEY
+                                       CONTINUE
+                                   NOT INVALID KEY
+                                       MOVE 'S' TO WS-JA-CADASTRADO
+                               END-READ
+                               MOVE WS-AUD-NOME-ANTES TO NOME-AGENDA
+                               MOVE WS-AUD-TELEFONE-ANTES
+                                   TO TELEFONE-AGENDA
+                           END-IF
+                           IF JA-CADASTRADO
+                               DISPLAY
+                                   "Rejeitado (telefone já "
+                                   "cadastrado): "
+                                   TRANS-TELEFONE-NOVO
+                               ADD 1 TO WS-QTD-REJEITADOS
+                           ELSE
+                               DELETE AGENDA-FILE RECORD
+                                   INVALID KEY
+                                       DISPLAY
+                                         "Rejeitado (erro ao"
+                                         " alterar): "
+                                         TRANS-TELEFONE
+                                       ADD 1 TO WS-QTD-REJEITADOS
+                               END-DELETE
+                               IF WS-AGENDA-STATUS = "00"
+                                   MOVE TRANS-NOME TO NOME-AGENDA
+                                   MOVE TRANS-TELEFONE-NOVO
+                                       TO TELEFONE-AGENDA
+                                   WRITE AGENDA-REGISTRO
+                                       INVALID KEY
+                                           DISPLAY
+                                             "Rejeitado (erro ao"
+                                             " alterar): "
+                                             TRANS-TELEFONE
+                                           ADD 1 TO WS-QTD-REJEITADOS
+                                       NOT INVALID KEY
+                                           ADD 1 TO WS-QTD-ACEITOS
+                                           MOVE 'A' TO WS-AUD-ACAO
+                                           MOVE NOME-AGENDA
+                                             TO WS-AUD-NOME-DEPOIS
+                                           MOVE TELEFONE-AGENDA
+                                             TO WS-AUD-TELEFONE-DEPOIS
+                                           PERFORM REGISTRAR-AUDITORIA
+                                   END-WRITE
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           END-IF.
+
+       EXCLUIR-CONTATO-BATCH.
+           MOVE TRANS-TELEFONE TO TELEFONE-AGENDA.
+           READ AGENDA-FILE
+               INVALID KEY
+                   DISPLAY "Rejeitado (não encontrado): "
+                       TRANS-TELEFONE
+                   ADD 1 TO WS-QTD-REJEITADOS
+           END-READ.
+           IF WS-AGENDA-STATUS = "00"
+               MOVE NOME-AGENDA TO WS-AUD-NOME-ANTES
+               MOVE TELEFONE-AGENDA TO WS-AUD-TELEFONE-ANTES
+               DELETE AGENDA-FILE RECORD
+                   INVALID KEY
+                       DISPLAY "Rejeitado (erro ao excluir): "
+                           TRANS-TELEFONE
+                       ADD 1 TO WS-QTD-REJEITADOS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-QTD-ACEITOS
+                       MOVE 'E' TO WS-AUD-ACAO
+                       MOVE SPACES TO WS-AUD-NOME-DEPOIS
+                       MOVE SPACES TO WS-AUD-TELEFONE-DEPOIS
+                       PERFORM REGISTRAR-AUDITORIA
+               END-DELETE
+           END-IF.
+
+       EXIBIR-RESUMO-BATCH.
+           DISPLAY "=======================================".
+           DISPLAY "RESUMO DO LOTE - AGENDA-BATCH".
+           DISPLAY "=======================================".
+           DISPLAY "Transações lidas.....: " WS-QTD-LIDOS.
+           DISPLAY "Aceitas..............: " WS-QTD-ACEITOS.
+           DISPLAY "Rejeitadas...........: " WS-QTD-REJEITADOS.
