@@ -1,84 +1,664 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AGENDA-TELEFONICA.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 CONTATO.
-   05 NOME PIC X(30).
-   05 TELEFONE PIC X(15).
-
-01 NOVO-CONTATO.
-   05 NOME-NOVO PIC X(30).
-   05 TELEFONE-NOVO PIC X(15).
-
-01 AGENDA.
-   05 AGENDA-ENTRADA OCCURS 100 TIMES.
-      10 NOME-AGENDA PIC X(30).
-      10 TELEFONE-AGENDA PIC X(15).
-
-PROCEDURE DIVISION.
-MAIN-PROGRAM.
-   PERFORM EXIBIR-MENU UNTIL WS-OPCAO = '4'.
-   STOP RUN.
-
-EXIBIR-MENU.
-   DISPLAY "=======================================".
-   DISPLAY "AGENDA TELEFÔNICA".
-   DISPLAY "=======================================".
-   DISPLAY "1 - Inserir novo contato".
-   DISPLAY "2 - Pesquisar contato".
-   DISPLAY "3 - Listar todos os contatos".
-   DISPLAY "4 - Sair".
-   DISPLAY "=======================================".
-   DISPLAY "Escolha uma opção (1-4): ".
-   ACCEPT WS-OPCAO.
-
-   IF WS-OPCAO = '1' THEN
-       PERFORM INSERIR-CONTATO
-   ELSE IF WS-OPCAO = '2' THEN
-       PERFORM PESQUISAR-CONTATO
-   ELSE IF WS-OPCAO = '3' THEN
-       PERFORM LISTAR-CONTATOS.
-
-INSERIR-CONTATO.
-   DISPLAY "=======================================".
-   DISPLAY "INSERIR NOVO CONTATO".
-   DISPLAY "=======================================".
-   DISPLAY "Nome: ".
-   ACCEPT NOME-NOVO.
-   DISPLAY "Telefone: ".
-   ACCEPT TELEFONE-NOVO.
-   MOVE NOME-NOVO TO NOME(AGENDA-INDEX).
-   MOVE TELEFONE-NOVO TO TELEFONE(AGENDA-INDEX).
-   ADD 1 TO AGENDA-INDEX.
-
-PESQUISAR-CONTATO.
-   DISPLAY "=======================================".
-   DISPLAY "PESQUISAR CONTATO".
-   DISPLAY "=======================================".
-   DISPLAY "Digite o nome a ser pesquisado: ".
-   ACCEPT WS-NOME-PESQUISA.
-   SET AGENDA-INDEX TO 1.
-
-   PERFORM UNTIL AGENDA-INDEX > 100 OR NOME(AGENDA-INDEX) = WS-NOME-PESQUISA
-       ADD 1 TO AGENDA-INDEX
-   END-PERFORM.
-
-   IF AGENDA-INDEX <= 100 THEN
-       DISPLAY "Contato encontrado:"
-       DISPLAY "Nome: " NOME(AGENDA-INDEX)
-       DISPLAY "Telefone: " TELEFONE(AGENDA-INDEX)
-   ELSE
-       DISPLAY "Contato não encontrado."
-
-LISTAR-CONTATOS.
-   DISPLAY "=======================================".
-   DISPLAY "LISTA DE CONTATOS".
-   DISPLAY "=======================================".
-   SET AGENDA-INDEX TO 1.
-
-   PERFORM UNTIL AGENDA-INDEX > 100 OR NOME(AGENDA-INDEX) = SPACES
-       DISPLAY "Nome: " NOME(AGENDA-INDEX)
-       DISPLAY "Telefone: " TELEFONE(AGENDA-INDEX)
-       ADD 1 TO AGENDA-INDEX
-   END-PERFORM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-TELEFONICA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA-FILE ASSIGN TO "AGENDA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TELEFONE-AGENDA
+               ALTERNATE RECORD KEY IS NOME-AGENDA WITH DUPLICATES
+               FILE STATUS IS WS-AGENDA-STATUS.
+
+           SELECT AGENDA-SORT ASSIGN TO "AGDAWORK.TMP".
+
+           SELECT AGENDA-ORDENADA ASSIGN TO "AGDASORT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELATORIO.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "AGENDA.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENDA-FILE.
+       01  AGENDA-REGISTRO.
+           COPY AGDAREC.
+
+       SD  AGENDA-SORT.
+       01  AGENDA-SORT-REGISTRO.
+           05  SORT-NOME-AGENDA             PIC X(30).
+           05  SORT-TELEFONE-AGENDA         PIC X(15).
+
+       FD  AGENDA-ORDENADA.
+       01  AGENDA-ORD-REGISTRO.
+           05  ORD-NOME-AGENDA              PIC X(30).
+           05  ORD-TELEFONE-AGENDA          PIC X(15).
+
+       FD  RELATORIO-FILE
+           LINAGE IS 20 LINES WITH FOOTING AT 18.
+       01  RELATORIO-LINHA                 PIC X(80).
+
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-REGISTRO.
+           COPY AGDAAUD.
+
+       FD  CSV-FILE.
+       01  CSV-LINHA                       PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  NOVO-CONTATO.
+           05  NOME-NOVO                PIC X(30).
+           05  TELEFONE-NOVO            PIC X(15).
+
+       01  WS-OPCAO                     PIC X(1).
+       01  WS-NOME-PESQUISA             PIC X(30).
+       01  WS-AGENDA-STATUS             PIC X(2).
+       01  WS-AUDITORIA-STATUS          PIC X(2).
+       01  WS-CSV-STATUS                PIC X(2).
+
+       01  WS-JA-CADASTRADO             PIC X(1) VALUE 'N'.
+           88  JA-CADASTRADO            VALUE 'S'.
+
+       01  WS-MODO-LISTAGEM             PIC X(1).
+
+       01  WS-TELEFONE-VALIDO           PIC X(1).
+           88  TELEFONE-VALIDO          VALUE 'S'.
+       01  WS-TAM-TELEFONE              PIC 9(2).
+       01  WS-QTD-ESPACOS-TEL           PIC 9(2).
+       01  WS-I                         PIC 9(2).
+
+       01  WS-NOME-VALIDO               PIC X(1).
+           88  NOME-VALIDO              VALUE 'S'.
+       01  WS-QTD-VIRGULAS              PIC 9(2).
+
+       01  WS-OPERADOR-ID                PIC X(10).
+       01  WS-DATA-HORA-ATUAL             PIC X(21).
+
+       01  WS-AUD-ACAO                    PIC X(1).
+       01  WS-AUD-NOME-ANTES              PIC X(30).
+       01  WS-AUD-TELEFONE-ANTES          PIC X(15).
+       01  WS-AUD-NOME-DEPOIS             PIC X(30).
+       01  WS-AUD-TELEFONE-DEPOIS         PIC X(15).
+
+       01  WS-TERMO-PESQUISA              PIC X(30).
+       01  WS-TAM-TERMO                   PIC 9(2).
+       01  WS-TAM-NOME                    PIC 9(2).
+       01  WS-QTD-ESPACOS-AUX             PIC 9(2).
+       01  WS-POS                         PIC 9(2).
+       01  WS-QTD-ENCONTRADOS             PIC 9(4).
+
+       01  WS-ACHOU                       PIC X(1).
+           88  ACHOU-SUBSTRING            VALUE 'S'.
+
+       01  WS-FIM-CSV                     PIC X(1) VALUE 'N'.
+           88  FIM-CSV                    VALUE 'S'.
+       01  WS-CSV-NOME                    PIC X(30).
+       01  WS-CSV-TELEFONE                PIC X(15).
+
+       01  WS-FIM-ORDENADA              PIC X(1) VALUE 'N'.
+           88  FIM-ORDENADA             VALUE 'S'.
+
+       01  WS-LINHAS-POR-PAGINA         PIC 9(2) VALUE 20.
+       01  WS-CONTADOR-LINHAS           PIC 9(2) VALUE ZERO.
+       01  WS-PAGINA-REL                PIC 9(4) VALUE ZERO.
+
+       01  WS-CABECALHO-1.
+           05  FILLER                   PIC X(20)
+               VALUE "AGENDA TELEFÔNICA".
+           05  FILLER                   PIC X(40) VALUE SPACES.
+           05  FILLER                   PIC X(8) VALUE "PAGINA: ".
+           05  CAB-PAGINA               PIC ZZZ9.
+
+       01  WS-CABECALHO-2.
+           05  NOME-COLUNA              PIC X(30) VALUE "NOME".
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  TELEFONE-COLUNA          PIC X(15) VALUE "TELEFONE".
+
+       01  WS-LINHA-DETALHE.
+           05  DET-NOME                 PIC X(30).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  DET-TELEFONE             PIC X(15).
+
+       SCREEN SECTION.
+       01  TELA-CONTATO.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1
+               VALUE "=== MANUTENÇÃO DE CONTATO ===".
+           05  LINE 3 COLUMN 1 VALUE "Nome....: ".
+           05  LINE 3 COLUMN 11 PIC X(30) USING NOME-NOVO.
+           05  LINE 4 COLUMN 1 VALUE "Telefone: ".
+           05  LINE 4 COLUMN 11 PIC X(15) USING TELEFONE-NOVO.
+           05  LINE 6 COLUMN 1
+               VALUE "TAB avança entre os campos.".
+           05  LINE 7 COLUMN 1
+               VALUE "ENTER confirma; nome em branco".
+           05  LINE 8 COLUMN 1
+               VALUE "cancela a operação.".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM ABRIR-AGENDA.
+           PERFORM EXIBIR-MENU UNTIL WS-OPCAO = '4'.
+           PERFORM FECHAR-AGENDA.
+           STOP RUN.
+
+       ABRIR-AGENDA.
+           DISPLAY "Informe seu ID de operador: ".
+           ACCEPT WS-OPERADOR-ID.
+
+           OPEN I-O AGENDA-FILE.
+           IF WS-AGENDA-STATUS = "35"
+               OPEN OUTPUT AGENDA-FILE
+               CLOSE AGENDA-FILE
+               OPEN I-O AGENDA-FILE
+           END-IF.
+
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WS-AUDITORIA-STATUS = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+               CLOSE AUDITORIA-FILE
+               OPEN EXTEND AUDITORIA-FILE
+           END-IF.
+
+       FECHAR-AGENDA.
+           CLOSE AGENDA-FILE.
+           CLOSE AUDITORIA-FILE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DATA-HORA-ATUAL(1:14) TO AUD-DATA-HORA.
+           MOVE WS-OPERADOR-ID TO AUD-OPERADOR.
+           MOVE WS-AUD-ACAO TO AUD-ACAO.
+           MOVE WS-AUD-NOME-ANTES TO AUD-NOME-ANTES.
+           MOVE WS-AUD-TELEFONE-ANTES TO AUD-TELEFONE-ANTES.
+           MOVE WS-AUD-NOME-DEPOIS TO AUD-NOME-DEPOIS.
+           MOVE WS-AUD-TELEFONE-DEPOIS TO AUD-TELEFONE-DEPOIS.
+           WRITE AUDITORIA-REGISTRO.
+
+       EXIBIR-MENU.
+           DISPLAY "=======================================".
+           DISPLAY "AGENDA TELEFÔNICA".
+           DISPLAY "=======================================".
+           DISPLAY "1 - Inserir novo contato".
+           DISPLAY "2 - Pesquisar contato".
+           DISPLAY "3 - Listar todos os contatos".
+           DISPLAY "4 - Sair".
+           DISPLAY "5 - Atualizar contato".
+           DISPLAY "6 - Excluir contato".
+           DISPLAY "7 - Exportar contatos (CSV)".
+           DISPLAY "8 - Importar contatos (CSV)".
+           DISPLAY "=======================================".
+           DISPLAY "Escolha uma opção (1-8): ".
+           ACCEPT WS-OPCAO.
+
+           IF WS-OPCAO = '1' THEN
+               PERFORM INSERIR-CONTATO
+           ELSE IF WS-OPCAO = '2' THEN
+               PERFORM PESQUISAR-CONTATO
+           ELSE IF WS-OPCAO = '3' THEN
+               PERFORM LISTAR-CONTATOS
+           ELSE IF WS-OPCAO = '5' THEN
+               PERFORM ATUALIZAR-CONTATO
+           ELSE IF WS-OPCAO = '6' THEN
+               PERFORM EXCLUIR-CONTATO
+           ELSE IF WS-OPCAO = '7' THEN
+               PERFORM EXPORTAR-CSV
+           ELSE IF WS-OPCAO = '8' THEN
+               PERFORM IMPORTAR-CSV.
+
+       INSERIR-CONTATO.
+           MOVE SPACES TO NOME-NOVO.
+           MOVE SPACES TO TELEFONE-NOVO.
+           DISPLAY TELA-CONTATO.
+           ACCEPT TELA-CONTATO.
+
+           IF NOME-NOVO = SPACES
+               DISPLAY "Operação cancelada."
+           ELSE
+               PERFORM VALIDAR-NOME-NOVO
+               PERFORM UNTIL NOME-VALIDO
+                   DISPLAY "Nome não pode conter vírgulas (usado"
+                   DISPLAY "como separador no CSV). Nome: "
+                   ACCEPT NOME-NOVO
+                   PERFORM VALIDAR-NOME-NOVO
+               END-PERFORM
+               PERFORM VALIDAR-TELEFONE-NOVO
+               PERFORM UNTIL TELEFONE-VALIDO
+                   DISPLAY "Telefone inválido. Use somente"
+                   DISPLAY "dígitos (DDD + número, mínimo"
+                   DISPLAY "10 dígitos). Telefone: "
+                   ACCEPT TELEFONE-NOVO
+                   PERFORM VALIDAR-TELEFONE-NOVO
+               END-PERFORM
+               PERFORM INCLUIR-CONTATO-VALIDADO
+           END-IF.
+
+       INCLUIR-CONTATO-VALIDADO.
+           PERFORM VERIFICAR-DUPLICADO.
+           IF NOT JA-CADASTRADO
+               MOVE NOME-NOVO TO NOME-AGENDA
+               MOVE TELEFONE-NOVO TO TELEFONE-AGENDA
+               WRITE AGENDA-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Erro ao gravar: telefone duplicado."
+                   NOT INVALID KEY
+                       DISPLAY "Contato inserido com sucesso."
+                       MOVE 'I' TO WS-AUD-ACAO
+                       MOVE SPACES TO WS-AUD-NOME-ANTES
+                       MOVE SPACES TO WS-AUD-TELEFONE-ANTES
+                       MOVE NOME-AGENDA TO WS-AUD-NOME-DEPOIS
+                       MOVE TELEFONE-AGENDA
+                           TO WS-AUD-TELEFONE-DEPOIS
+                       PERFORM REGISTRAR-AUDITORIA
+               END-WRITE
+           END-IF.
+
+       VERIFICAR-DUPLICADO.
+           MOVE 'N' TO WS-JA-CADASTRADO.
+           MOVE TELEFONE-NOVO TO TELEFONE-AGENDA.
+           READ AGENDA-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-JA-CADASTRADO
+           END-READ.
+
+           IF NOT JA-CADASTRADO
+               MOVE NOME-NOVO TO NOME-AGENDA
+               READ AGENDA-FILE KEY IS NOME-AGENDA
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-JA-CADASTRADO
+               END-READ
+           END-IF.
+
+           IF JA-CADASTRADO
+               DISPLAY "Contato já cadastrado na agenda:"
+               DISPLAY "Nome: " NOME-AGENDA
+               DISPLAY "Telefone: " TELEFONE-AGENDA
+           END-IF.
+
+       VALIDAR-TELEFONE-NOVO.
+           MOVE 'S' TO WS-TELEFONE-VALIDO.
+           MOVE ZERO TO WS-QTD-ESPACOS-TEL.
+           INSPECT TELEFONE-NOVO TALLYING WS-QTD-ESPACOS-TEL
+               FOR TRAILING SPACE.
+           COMPUTE WS-TAM-TELEFONE = 15 - WS-QTD-ESPACOS-TEL.
+
+           IF WS-TAM-TELEFONE < 10
+               MOVE 'N' TO WS-TELEFONE-VALIDO
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-TAM-TELEFONE
+                   IF TELEFONE-NOVO(WS-I:1) NOT NUMERIC
+                       MOVE 'N' TO WS-TELEFONE-VALIDO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       VALIDAR-NOME-NOVO.
+           MOVE 'S' TO WS-NOME-VALIDO.
+           MOVE ZERO TO WS-QTD-VIRGULAS.
+           INSPECT NOME-NOVO TALLYING WS-QTD-VIRGULAS FOR ALL ",".
+           IF WS-QTD-VIRGULAS > 0
+               MOVE 'N' TO WS-NOME-VALIDO
+           END-IF.
+
+       PESQUISAR-CONTATO.
+           DISPLAY "=======================================".
+           DISPLAY "PESQUISAR CONTATO".
+           DISPLAY "=======================================".
+           DISPLAY "Digite nome (ou parte) ou telefone: ".
+           ACCEPT WS-TERMO-PESQUISA.
+
+           MOVE ZERO TO WS-QTD-ESPACOS-AUX.
+           INSPECT WS-TERMO-PESQUISA TALLYING WS-QTD-ESPACOS-AUX
+               FOR TRAILING SPACE.
+           COMPUTE WS-TAM-TERMO = 30 - WS-QTD-ESPACOS-AUX.
+
+           MOVE ZERO TO WS-QTD-ENCONTRADOS.
+           MOVE LOW-VALUES TO AGENDA-REGISTRO.
+
+           START AGENDA-FILE KEY IS NOT LESS THAN NOME-AGENDA
+               INVALID KEY
+                   DISPLAY "Agenda vazia."
+           END-START.
+
+           IF WS-AGENDA-STATUS = "00"
+               PERFORM AVALIAR-PROXIMO-CONTATO
+                   UNTIL WS-AGENDA-STATUS NOT = "00"
+           END-IF.
+
+           IF WS-QTD-ENCONTRADOS = ZERO
+               DISPLAY "Contato não encontrado."
+           ELSE
+               DISPLAY "Contatos encontrados: " WS-QTD-ENCONTRADOS
+           END-IF.
+
+       AVALIAR-PROXIMO-CONTATO.
+           READ AGENDA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM VERIFICAR-CORRESPONDENCIA
+           END-READ.
+
+       VERIFICAR-CORRESPONDENCIA.
+           MOVE ZERO TO WS-QTD-ESPACOS-AUX.
+           INSPECT NOME-AGENDA TALLYING WS-QTD-ESPACOS-AUX
+               FOR TRAILING SPACE.
+           COMPUTE WS-TAM-NOME = 30 - WS-QTD-ESPACOS-AUX.
+           PERFORM CONTEM-SUBSTRING.
+
+           IF ACHOU-SUBSTRING
+               OR TELEFONE-AGENDA = WS-TERMO-PESQUISA
+               ADD 1 TO WS-QTD-ENCONTRADOS
+               DISPLAY "Nome: " NOME-AGENDA
+               DISPLAY "Telefone: " TELEFONE-AGENDA
+           END-IF.
+
+       CONTEM-SUBSTRING.
+           MOVE 'N' TO WS-ACHOU.
+           IF WS-TAM-TERMO > 0 AND WS-TAM-TERMO <= WS-TAM-NOME
+               PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-TAM-NOME - WS-TAM-TERMO + 1
+                       OR ACHOU-SUBSTRING
+                   IF NOME-AGENDA(WS-POS:WS-TAM-TERMO)
+                           = WS-TERMO-PESQUISA(1:WS-TAM-TERMO)
+                       MOVE 'S' TO WS-ACHOU
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       ATUALIZAR-CONTATO.
+           DISPLAY "=======================================".
+           DISPLAY "ATUALIZAR CONTATO".
+           DISPLAY "=======================================".
+           DISPLAY "Digite o nome a ser pesquisado: ".
+           ACCEPT WS-NOME-PESQUISA.
+           MOVE WS-NOME-PESQUISA TO NOME-AGENDA.
+
+           READ AGENDA-FILE KEY IS NOME-AGENDA
+               INVALID KEY
+                   DISPLAY "Contato não encontrado."
+               NOT INVALID KEY
+                   DISPLAY "Telefone atual: " TELEFONE-AGENDA
+                   MOVE NOME-AGENDA TO WS-AUD-NOME-ANTES
+                   MOVE TELEFONE-AGENDA TO WS-AUD-TELEFONE-ANTES
+                   DISPLAY "Novo telefone: "
+                   ACCEPT TELEFONE-NOVO
+                   PERFORM VALIDAR-TELEFONE-NOVO
+                   PERFORM UNTIL TELEFONE-VALIDO
+                       DISPLAY "Telefone inválido. Use somente"
+                       DISPLAY "dígitos (DDD + número, mínimo"
+                       DISPLAY "10 dígitos). Novo telefone: "
+                       ACCEPT TELEFONE-NOVO
+                       PERFORM VALIDAR-TELEFONE-NOVO
+                   END-PERFORM
+
+                   MOVE 'N' TO WS-JA-CADASTRADO
+                   IF TELEFONE-NOVO NOT = WS-AUD-TELEFONE-ANTES
+                       MOVE TELEFONE-NOVO TO TELEFONE-AGENDA
+                       READ AGENDA-FILE
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               MOVE 'S' TO WS-JA-CADASTRADO
+                       END-READ
+                       MOVE WS-AUD-NOME-ANTES TO NOME-AGENDA
+                       MOVE WS-AUD-TELEFONE-ANTES TO TELEFONE-AGENDA
+                   END-IF
+
+                   IF JA-CADASTRADO
+                       DISPLAY "Erro ao atualizar: telefone já "
+                       DISPLAY "cadastrado para outro contato."
+                   ELSE
+                       DELETE AGENDA-FILE RECORD
+                           INVALID KEY
+                               DISPLAY "Erro ao atualizar contato."
+                       END-DELETE
+                       IF WS-AGENDA-STATUS = "00"
+                           MOVE TELEFONE-NOVO TO TELEFONE-AGENDA
+                           WRITE AGENDA-REGISTRO
+                               INVALID KEY
+                                   DISPLAY
+                                       "Erro ao atualizar contato."
+                               NOT INVALID KEY
+                                   DISPLAY
+                                     "Contato atualizado com sucesso."
+                                   MOVE 'A' TO WS-AUD-ACAO
+                                   MOVE NOME-AGENDA
+                                       TO WS-AUD-NOME-DEPOIS
+                                   MOVE TELEFONE-AGENDA
+                                       TO WS-AUD-TELEFONE-DEPOIS
+                                   PERFORM REGISTRAR-AUDITORIA
+                           END-WRITE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       EXCLUIR-CONTATO.
+           DISPLAY "=======================================".
+           DISPLAY "EXCLUIR CONTATO".
+           DISPLAY "=======================================".
+           DISPLAY "Digite o nome a ser pesquisado: ".
+           ACCEPT WS-NOME-PESQUISA.
+           MOVE WS-NOME-PESQUISA TO NOME-AGENDA.
+
+           READ AGENDA-FILE KEY IS NOME-AGENDA
+               INVALID KEY
+                   DISPLAY "Contato não encontrado."
+               NOT INVALID KEY
+                   DISPLAY "Nome: " NOME-AGENDA
+                   DISPLAY "Telefone: " TELEFONE-AGENDA
+                   MOVE NOME-AGENDA TO WS-AUD-NOME-ANTES
+                   MOVE TELEFONE-AGENDA TO WS-AUD-TELEFONE-ANTES
+                   DELETE AGENDA-FILE RECORD
+                       INVALID KEY
+                           DISPLAY "Erro ao excluir contato."
+                       NOT INVALID KEY
+                           DISPLAY "Contato excluído com sucesso."
+                           MOVE 'E' TO WS-AUD-ACAO
+                           MOVE SPACES TO WS-AUD-NOME-DEPOIS
+                           MOVE SPACES TO WS-AUD-TELEFONE-DEPOIS
+                           PERFORM REGISTRAR-AUDITORIA
+                   END-DELETE
+           END-READ.
+
+       EXPORTAR-CSV.
+           DISPLAY "=======================================".
+           DISPLAY "EXPORTAR CONTATOS PARA CSV".
+           DISPLAY "=======================================".
+           OPEN OUTPUT CSV-FILE.
+           MOVE LOW-VALUES TO AGENDA-REGISTRO.
+
+           START AGENDA-FILE KEY IS NOT LESS THAN NOME-AGENDA
+               INVALID KEY
+                   DISPLAY "Agenda vazia."
+           END-START.
+
+           IF WS-AGENDA-STATUS = "00"
+               PERFORM EXPORTAR-PROXIMO-CONTATO
+                   UNTIL WS-AGENDA-STATUS NOT = "00"
+           END-IF.
+
+           CLOSE CSV-FILE.
+           DISPLAY "Exportação concluída em AGENDA.CSV.".
+
+       EXPORTAR-PROXIMO-CONTATO.
+           READ AGENDA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE SPACES TO CSV-LINHA
+                   STRING
+                       FUNCTION TRIM(NOME-AGENDA)
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(TELEFONE-AGENDA)
+                           DELIMITED BY SIZE
+                       INTO CSV-LINHA
+                   WRITE CSV-LINHA
+           END-READ.
+
+       IMPORTAR-CSV.
+           DISPLAY "=======================================".
+           DISPLAY "IMPORTAR CONTATOS DE CSV".
+           DISPLAY "=======================================".
+           OPEN INPUT CSV-FILE.
+           IF WS-CSV-STATUS = "35"
+               DISPLAY "Nenhum arquivo CSV encontrado para importar."
+           ELSE
+               MOVE 'N' TO WS-FIM-CSV
+               PERFORM LER-LINHA-CSV
+               PERFORM PROCESSAR-LINHA-CSV
+                   UNTIL FIM-CSV
+               CLOSE CSV-FILE
+               DISPLAY "Importação concluída."
+           END-IF.
+
+       LER-LINHA-CSV.
+           READ CSV-FILE
+               AT END
+                   MOVE 'S' TO WS-FIM-CSV
+           END-READ.
+
+       PROCESSAR-LINHA-CSV.
+           UNSTRING CSV-LINHA DELIMITED BY ","
+               INTO WS-CSV-NOME WS-CSV-TELEFONE
+           END-UNSTRING.
+           MOVE WS-CSV-TELEFONE TO TELEFONE-NOVO.
+           PERFORM VALIDAR-TELEFONE-NOVO.
+           IF NOT TELEFONE-VALIDO
+               DISPLAY "Ignorado (telefone inválido): " WS-CSV-NOME
+           ELSE
+               MOVE WS-CSV-NOME TO NOME-AGENDA
+               READ AGENDA-FILE KEY IS NOME-AGENDA
+                   INVALID KEY
+                       MOVE 'N' TO WS-JA-CADASTRADO
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-JA-CADASTRADO
+               END-READ
+               IF JA-CADASTRADO
+                   DISPLAY "Ignorado (nome já cadastrado): "
+                       WS-CSV-NOME
+               ELSE
+                   MOVE WS-CSV-NOME TO NOME-AGENDA
+                   MOVE WS-CSV-TELEFONE TO TELEFONE-AGENDA
+                   WRITE AGENDA-REGISTRO
+                       INVALID KEY
+                           DISPLAY "Ignorado (já cadastrado): "
+                               WS-CSV-NOME
+                       NOT INVALID KEY
+                           MOVE 'I' TO WS-AUD-ACAO
+                           MOVE SPACES TO WS-AUD-NOME-ANTES
+                           MOVE SPACES TO WS-AUD-TELEFONE-ANTES
+                           MOVE NOME-AGENDA TO WS-AUD-NOME-DEPOIS
+                           MOVE TELEFONE-AGENDA
+                               TO WS-AUD-TELEFONE-DEPOIS
+                           PERFORM REGISTRAR-AUDITORIA
+                   END-WRITE
+               END-IF
+           END-IF.
+           PERFORM LER-LINHA-CSV.
+
+       LISTAR-CONTATOS.
+           DISPLAY "Listar no console (C) ou gerar".
+           DISPLAY "relatório para impressão (R)? ".
+           ACCEPT WS-MODO-LISTAGEM.
+
+           IF WS-MODO-LISTAGEM = "R" OR WS-MODO-LISTAGEM = "r"
+               PERFORM GERAR-RELATORIO
+           ELSE
+               PERFORM LISTAR-CONSOLE
+           END-IF.
+
+       LISTAR-CONSOLE.
+           DISPLAY "=======================================".
+           DISPLAY "LISTA DE CONTATOS".
+           DISPLAY "=======================================".
+           MOVE LOW-VALUES TO AGENDA-REGISTRO.
+
+           START AGENDA-FILE KEY IS NOT LESS THAN NOME-AGENDA
+               INVALID KEY
+                   DISPLAY "Agenda vazia."
+           END-START.
+
+           IF WS-AGENDA-STATUS = "00"
+               PERFORM LISTAR-PROXIMO-CONTATO
+                   UNTIL WS-AGENDA-STATUS NOT = "00"
+           END-IF.
+
+       LISTAR-PROXIMO-CONTATO.
+           READ AGENDA-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   DISPLAY "Nome: " NOME-AGENDA
+                   DISPLAY "Telefone: " TELEFONE-AGENDA
+           END-READ.
+
+       GERAR-RELATORIO.
+           CLOSE AGENDA-FILE.
+           SORT AGENDA-SORT
+               ON ASCENDING KEY SORT-NOME-AGENDA
+               USING AGENDA-FILE
+               GIVING AGENDA-ORDENADA.
+           OPEN I-O AGENDA-FILE.
+
+           OPEN INPUT AGENDA-ORDENADA.
+           OPEN OUTPUT RELATORIO-FILE.
+           MOVE ZERO TO WS-PAGINA-REL.
+           MOVE WS-LINHAS-POR-PAGINA TO WS-CONTADOR-LINHAS.
+           MOVE 'N' TO WS-FIM-ORDENADA.
+
+           PERFORM LER-ORDENADA.
+           PERFORM ESCREVER-LINHA-RELATORIO
+               UNTIL FIM-ORDENADA.
+
+           CLOSE AGENDA-ORDENADA.
+           CLOSE RELATORIO-FILE.
+           DISPLAY "Relatório gerado em RELATORIO.TXT."
+           DISPLAY "Páginas geradas: " WS-PAGINA-REL.
+
+       LER-ORDENADA.
+           READ AGENDA-ORDENADA
+               AT END
+                   MOVE 'S' TO WS-FIM-ORDENADA
+           END-READ.
+
+       ESCREVER-LINHA-RELATORIO.
+           IF WS-CONTADOR-LINHAS >= WS-LINHAS-POR-PAGINA
+               PERFORM ESCREVER-CABECALHO-RELATORIO
+           END-IF.
+
+           MOVE ORD-NOME-AGENDA TO DET-NOME.
+           MOVE ORD-TELEFONE-AGENDA TO DET-TELEFONE.
+           MOVE WS-LINHA-DETALHE TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-CONTADOR-LINHAS.
+
+           PERFORM LER-ORDENADA.
+
+       ESCREVER-CABECALHO-RELATORIO.
+           ADD 1 TO WS-PAGINA-REL.
+           MOVE WS-PAGINA-REL TO CAB-PAGINA.
+           MOVE WS-CABECALHO-1 TO RELATORIO-LINHA.
+           IF WS-PAGINA-REL > 1
+               WRITE RELATORIO-LINHA AFTER ADVANCING PAGE
+           ELSE
+               WRITE RELATORIO-LINHA AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE WS-CABECALHO-2 TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA AFTER ADVANCING 2 LINES.
+           MOVE 3 TO WS-CONTADOR-LINHAS.
