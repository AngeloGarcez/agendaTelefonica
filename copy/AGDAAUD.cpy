@@ -0,0 +1,16 @@
+      *> AGDAAUD - layout of one record on the AUDITORIA audit trail.
+      *> One record per successful insert/update/delete, recording
+      *> who made the change, when, and the before/after values.
+           05  AUD-DATA-HORA            PIC X(14).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  AUD-OPERADOR             PIC X(10).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  AUD-ACAO                 PIC X(1).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  AUD-NOME-ANTES           PIC X(30).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  AUD-TELEFONE-ANTES       PIC X(15).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  AUD-NOME-DEPOIS          PIC X(30).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  AUD-TELEFONE-DEPOIS      PIC X(15).
