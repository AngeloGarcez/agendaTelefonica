@@ -0,0 +1,5 @@
+      *> AGDAREC - layout of one contact record on AGENDA-FILE.
+      *> Shared by AGENDA-TELEFONICA and AGENDA-BATCH so both
+      *> programs agree on the record/key layout.
+           05  NOME-AGENDA              PIC X(30).
+           05  TELEFONE-AGENDA          PIC X(15).
