@@ -0,0 +1,13 @@
+      *> AGDATRAN - layout of one record on TRANS-FILE, the nightly
+      *> HR extract applied by AGENDA-BATCH.
+           05  TRANS-ACAO               PIC X(1).
+               88  TRANS-INCLUIR        VALUE "A".
+               88  TRANS-ALTERAR        VALUE "C".
+               88  TRANS-EXCLUIR        VALUE "D".
+           05  TRANS-NOME               PIC X(30).
+           05  TRANS-TELEFONE           PIC X(15).
+      *> For TRANS-ALTERAR only: TRANS-TELEFONE above is the existing
+      *> phone used to look the record up; TRANS-TELEFONE-NOVO is the
+      *> new phone to store. Left blank, the phone is left unchanged
+      *> and only TRANS-NOME is applied.
+           05  TRANS-TELEFONE-NOVO      PIC X(15).
