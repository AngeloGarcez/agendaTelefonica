@@ -0,0 +1,10 @@
+//AGDABAT  JOB  (ACCTNO),'AGENDA BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Nightly HR extract load into the AGENDA-FILE indexed data    *
+//* set. Runs AGENDA-BATCH against the TRANS-FILE extract; see   *
+//* request 001 in FEATURE_REQUESTS.md.                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AGENDABT
+//TRANS    DD   DSN=PROD.HR.AGENDA.EXTRACT,DISP=SHR
+//AGENDA   DD   DSN=PROD.AGENDA.MASTER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
